@@ -0,0 +1,418 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSVLoader.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ckpt-file ASSIGN TO "CSVLOAD.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT reconcile-file ASSIGN TO WS-RPT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ckpt-file.
+       01 CKPT-RECORD.
+           COPY CKPTREC.
+       FD reconcile-file.
+       01 RECONCILE-RECORD.
+           COPY RPTREC.
+       WORKING-STORAGE SECTION.
+       01 WS-FILENAME           PIC X(25).
+       01 WS-CONN-PARM.
+           COPY CONNPARM.
+       01 WS-ARG-NUM             PIC 9(2).
+       01 WS-BRANCH-KEY         PIC X(10)       VALUE "PROD".
+       01 WS-DELIMITER          PIC X(1)        VALUE ','.
+       01 WS-QUALIFIER          PIC X(1)        VALUE '"'.
+       01 WS-COMMIT-INTERVAL    PIC 9(4)        VALUE 100.
+       01 WS-ROWS-SINCE-COMMIT  PIC 9(4)        VALUE 0.
+       01 WS-TELLER             PIC 9(5).
+       01 WS-START-ROW          PIC 9(5)        VALUE 0.
+       01 WS-CKPT-STATUS        PIC X(2)        VALUE SPACES.
+       01 WS-CKPT-FOUND-FLAG    PIC X           VALUE 'N'.
+           88 WS-CKPT-FOUND                     VALUE 'Y'.
+       01 WS-CKPT-IDX           PIC 9(4)        VALUE 0.
+      *================================================================
+      * The checkpoint file has at most one row per distinct source
+      * filename, so it is held entirely in memory between OPEN and
+      * CLOSE - read once into WS-CKPT-TABLE, updated in place, and
+      * the whole table rewritten on each checkpoint save.  This keeps
+      * the file LINE SEQUENTIAL like every other file in this repo
+      * instead of relying on indexed/keyed file support.  Sized for
+      * years of nightly runs, each under a distinct dated filename;
+      * FIND-CHECKPOINT-SLOT hard-errors rather than overflowing it.
+      *================================================================
+       01 WS-CKPT-TABLE.
+           05 WS-CKPT-ENTRY     OCCURS 5000 TIMES
+                                 INDEXED BY WS-CKPT-TAB-IDX.
+               10 WS-CKPT-TAB-FILENAME   PIC X(25).
+               10 WS-CKPT-TAB-LAST-ROW   PIC 9(5).
+               10 WS-CKPT-TAB-TOTAL-ROWS PIC 9(5).
+               10 WS-CKPT-TAB-TIMESTAMP.
+                   15 WS-CKPT-TAB-TS-DATE    PIC 9(8).
+                   15 WS-CKPT-TAB-TS-TIME    PIC 9(8).
+       01 WS-CKPT-MAX-ENTRIES   PIC 9(4)        VALUE 5000.
+       01 WS-CKPT-COUNT         PIC 9(4)        VALUE 0.
+       01 WS-READER-STATUS      PIC 9(2).
+       01 WS-READER-ROWS-READ     PIC 9(7)      VALUE 0.
+       01 WS-READER-ROWS-REJECTED PIC 9(7)      VALUE 0.
+       01 WS-RPT-ROWS-INSERTED    PIC 9(7)      VALUE 0.
+       01 WS-RPT-FILENAME         PIC X(29)     VALUE SPACES.
+       01 WS-RPT-FILE-STATUS      PIC X(2)      VALUE SPACES.
+       01 WS-LOAD-FAILED-FLAG     PIC X         VALUE 'N'.
+           88 WS-LOAD-FAILED                    VALUE 'Y'.
+       01 WS-VELD-IDX           PIC 9(2).
+       01 WS-INS-VELD           PIC X(60)   OCCURS 20 TIMES.
+       01 CSVtabel.
+           COPY CSVTABLE.
+       EXEC SQL
+        BEGIN DECLARE SECTION
+       END-EXEC
+       01 SQLCODE                PIC S9(3).
+       EXEC SQL
+        END DECLARE SECTION
+       END-EXEC
+
+       PROCEDURE DIVISION.
+      * Takes the source filename as the first command-line argument
+      * and an optional branch/environment key as the second; a caller
+      * that omits the second argument keeps the existing PROD default
+      * instead of having to recompile to target a different branch.
+       MAIN-PARAGRAPH.
+           MOVE 1 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-FILENAME
+           END-ACCEPT
+           IF WS-FILENAME = SPACES
+               DISPLAY "CSVLoader: usage: CSVLoader <filename> "
+                       "[branch-key] [delimiter] [qualifier]"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE 2 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-BRANCH-KEY FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "PROD" TO WS-BRANCH-KEY
+           END-ACCEPT
+      *----------------------------------------------------------------
+      * Args 3 and 4 let a vendor feed with a non-comma delimiter or a
+      * non-quote qualifier (e.g. a semicolon-delimited European
+      * feed, per req 009) be loaded without recompiling - a caller
+      * that omits them keeps today's comma/double-quote defaults.
+      *----------------------------------------------------------------
+           MOVE 3 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-DELIMITER FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "," TO WS-DELIMITER
+           END-ACCEPT
+           MOVE 4 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-QUALIFIER FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE '"' TO WS-QUALIFIER
+           END-ACCEPT
+           STRING WS-FILENAME DELIMITED BY SPACE
+                  ".RPT"      DELIMITED BY SIZE
+                  INTO WS-RPT-FILENAME
+           PERFORM READ-CSV
+           IF WS-READER-STATUS NOT = 0
+               DISPLAY "CSVLoader: CSVReader returned status "
+                       WS-READER-STATUS ", aborting load"
+               MOVE 'Y' TO WS-LOAD-FAILED-FLAG
+           ELSE
+               PERFORM LOAD-CHECKPOINT-TABLE
+               IF NOT WS-LOAD-FAILED
+                   PERFORM FIND-CHECKPOINT
+                   PERFORM OPEN-DATABASE
+                   IF NOT WS-LOAD-FAILED
+                       PERFORM LOAD-ROWS
+                       PERFORM CLOSE-DATABASE
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM WRITE-RECONCILIATION-REPORT
+           IF WS-LOAD-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+       READ-CSV.
+           CALL "CSVReader" USING WS-FILENAME, CSVtabel,
+                                   WS-READER-STATUS,
+                                   WS-READER-ROWS-READ,
+                                   WS-READER-ROWS-REJECTED,
+                                   WS-DELIMITER, WS-QUALIFIER
+           .
+      * Reads the whole checkpoint file into WS-CKPT-TABLE, if it
+      * exists yet.  A missing file just means no source has ever been
+      * checkpointed before, so it starts empty rather than erroring.
+      * Hard-errors rather than silently dropping entries if the file
+      * somehow already holds more than the table can take - flags
+      * the run as failed and stops reading rather than GOBACK, so
+      * MAIN-PARAGRAPH still gets the chance to write a reconciliation
+      * report before the run ends.
+       LOAD-CHECKPOINT-TABLE.
+           MOVE 0 TO WS-CKPT-COUNT
+           OPEN INPUT ckpt-file
+           IF WS-CKPT-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-CKPT-STATUS = "10" OR WS-LOAD-FAILED
+                   READ ckpt-file
+                       AT END MOVE "10" TO WS-CKPT-STATUS
+                       NOT AT END
+                           IF WS-CKPT-COUNT >= WS-CKPT-MAX-ENTRIES
+                               DISPLAY "CSVLoader: FATAL - checkpoint "
+                                   "file has more than "
+                                   WS-CKPT-MAX-ENTRIES " entries"
+                               MOVE 'Y' TO WS-LOAD-FAILED-FLAG
+                           ELSE
+                               ADD 1 TO WS-CKPT-COUNT
+                               MOVE CKPT-FILENAME
+                                TO WS-CKPT-TAB-FILENAME(WS-CKPT-COUNT)
+                               MOVE CKPT-LAST-ROW
+                                TO WS-CKPT-TAB-LAST-ROW(WS-CKPT-COUNT)
+                               MOVE CKPT-TOTAL-ROWS
+                                TO WS-CKPT-TAB-TOTAL-ROWS(WS-CKPT-COUNT)
+                               MOVE CKPT-TIMESTAMP
+                                TO WS-CKPT-TAB-TIMESTAMP(WS-CKPT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ckpt-file
+           END-IF
+           .
+      * Looks up this source file's last committed row in the
+      * in-memory table so a restart resumes from the next uncommitted
+      * row instead of reloading everything already in the database.
+      * A checkpoint only applies if this run's parsed row count
+      * matches the count recorded at save time - if the file was
+      * edited and resubmitted under the same name (per req 003) the
+      * row positions no longer line up, so the stale checkpoint is
+      * ignored and the load restarts from row 0 instead of resuming
+      * at the wrong offset.
+       FIND-CHECKPOINT.
+           MOVE 0 TO WS-START-ROW
+           MOVE 'N' TO WS-CKPT-FOUND-FLAG
+           IF WS-CKPT-COUNT > 0
+               PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                       UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+                       OR WS-CKPT-FOUND
+                   IF WS-CKPT-TAB-FILENAME(WS-CKPT-IDX) = WS-FILENAME
+                       MOVE 'Y' TO WS-CKPT-FOUND-FLAG
+                       IF WS-CKPT-TAB-TOTAL-ROWS(WS-CKPT-IDX)
+                               = AANTAL-RIJEN
+                           MOVE WS-CKPT-TAB-LAST-ROW(WS-CKPT-IDX)
+                               TO WS-START-ROW
+                       ELSE
+                           DISPLAY "CSVLoader: checkpoint for "
+                               WS-FILENAME " no longer matches the "
+                               "file's row count (was "
+                               WS-CKPT-TAB-TOTAL-ROWS(WS-CKPT-IDX)
+                               ", now " AANTAL-RIJEN
+                               "); ignoring it and restarting at row 0"
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-START-ROW > 0
+               DISPLAY "CSVLoader: resuming " WS-FILENAME
+                       " after row " WS-START-ROW
+           END-IF
+           .
+      * Records the last row committed for this source file along
+      * with a timestamp, then rewrites the whole checkpoint file, so
+      * an aborted run can resume cleanly.
+       SAVE-CHECKPOINT.
+           PERFORM FIND-CHECKPOINT-SLOT
+           IF NOT WS-LOAD-FAILED
+               MOVE WS-FILENAME TO WS-CKPT-TAB-FILENAME(WS-CKPT-IDX)
+               MOVE WS-TELLER   TO WS-CKPT-TAB-LAST-ROW(WS-CKPT-IDX)
+               MOVE AANTAL-RIJEN
+                   TO WS-CKPT-TAB-TOTAL-ROWS(WS-CKPT-IDX)
+               ACCEPT WS-CKPT-TAB-TS-DATE(WS-CKPT-IDX)
+                   FROM DATE YYYYMMDD
+               ACCEPT WS-CKPT-TAB-TS-TIME(WS-CKPT-IDX) FROM TIME
+               PERFORM REWRITE-CHECKPOINT-FILE
+           END-IF
+           .
+      * Finds this source file's existing slot in WS-CKPT-TABLE, or
+      * appends a new one if this is the first checkpoint for it.
+      * Hard-errors rather than silently overwriting another entry if
+      * the table is already full of distinct filenames - flags the
+      * run as failed instead of GOBACK so SAVE-CHECKPOINT skips using
+      * the (unset) slot and MAIN-PARAGRAPH still writes a
+      * reconciliation report before the run ends.
+       FIND-CHECKPOINT-SLOT.
+           MOVE 'N' TO WS-CKPT-FOUND-FLAG
+           IF WS-CKPT-COUNT > 0
+               PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                       UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+                       OR WS-CKPT-FOUND
+                   IF WS-CKPT-TAB-FILENAME(WS-CKPT-IDX) = WS-FILENAME
+                       MOVE 'Y' TO WS-CKPT-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT WS-CKPT-FOUND
+               IF WS-CKPT-COUNT >= WS-CKPT-MAX-ENTRIES
+                   DISPLAY "CSVLoader: FATAL - checkpoint table is "
+                       "full (" WS-CKPT-MAX-ENTRIES
+                       " distinct source files); cannot checkpoint "
+                       WS-FILENAME
+                   MOVE 'Y' TO WS-LOAD-FAILED-FLAG
+               ELSE
+                   ADD 1 TO WS-CKPT-COUNT
+                   MOVE WS-CKPT-COUNT TO WS-CKPT-IDX
+               END-IF
+           END-IF
+           .
+       REWRITE-CHECKPOINT-FILE.
+           OPEN OUTPUT ckpt-file
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+               MOVE WS-CKPT-TAB-FILENAME(WS-CKPT-IDX)  TO CKPT-FILENAME
+               MOVE WS-CKPT-TAB-LAST-ROW(WS-CKPT-IDX)  TO CKPT-LAST-ROW
+               MOVE WS-CKPT-TAB-TOTAL-ROWS(WS-CKPT-IDX)
+                   TO CKPT-TOTAL-ROWS
+               MOVE WS-CKPT-TAB-TIMESTAMP(WS-CKPT-IDX) TO CKPT-TIMESTAMP
+               WRITE CKPT-RECORD
+           END-PERFORM
+           CLOSE ckpt-file
+           .
+      * A connect failure flags the run as failed rather than GOBACK,
+      * so MAIN-PARAGRAPH still writes a reconciliation report before
+      * the run ends instead of a bare console DISPLAY a cron job
+      * never captures.
+       OPEN-DATABASE.
+           MOVE 'C' TO CG-MODE
+           MOVE WS-BRANCH-KEY TO CG-BRANCH-KEY
+           MOVE 3 TO CG-MAX-RETRIES
+           CALL "dbConn" USING WS-CONN-PARM
+           IF CG-RETURN-CODE NOT = 0
+               DISPLAY "CSVLoader: unable to connect, aborting load"
+               MOVE 'Y' TO WS-LOAD-FAILED-FLAG
+           END-IF
+           .
+      * Inserts every row CSVReader handed back that is past the
+      * checkpoint's last committed row, committing every
+      * WS-COMMIT-INTERVAL rows (and saving the checkpoint with them).
+      * An individual INSERT failure rolls back the rows since the
+      * last commit, backs the reconciliation counters off to match,
+      * and stops the run rather than continuing past lost rows - the
+      * last saved checkpoint is already behind those rolled-back
+      * rows, so a restart will pick them back up.
+       LOAD-ROWS.
+           COMPUTE WS-TELLER = WS-START-ROW + 1
+           PERFORM UNTIL WS-TELLER > AANTAL-RIJEN
+                   OR WS-LOAD-FAILED
+               PERFORM VARYING WS-VELD-IDX FROM 1 BY 1
+                       UNTIL WS-VELD-IDX > 20
+                   MOVE KOL-VELD(WS-TELLER, WS-VELD-IDX)
+                       TO WS-INS-VELD(WS-VELD-IDX)
+               END-PERFORM
+               EXEC SQL
+                   INSERT INTO CSV_STAGING
+                       (VELD_COUNT, VELD01, VELD02, VELD03, VELD04,
+                        VELD05, VELD06, VELD07, VELD08, VELD09,
+                        VELD10, VELD11, VELD12, VELD13, VELD14,
+                        VELD15, VELD16, VELD17, VELD18, VELD19,
+                        VELD20)
+                   VALUES
+                       (:KOL-AANTAL-VELDEN(WS-TELLER),
+                        :WS-INS-VELD(1),  :WS-INS-VELD(2),
+                        :WS-INS-VELD(3),  :WS-INS-VELD(4),
+                        :WS-INS-VELD(5),  :WS-INS-VELD(6),
+                        :WS-INS-VELD(7),  :WS-INS-VELD(8),
+                        :WS-INS-VELD(9),  :WS-INS-VELD(10),
+                        :WS-INS-VELD(11), :WS-INS-VELD(12),
+                        :WS-INS-VELD(13), :WS-INS-VELD(14),
+                        :WS-INS-VELD(15), :WS-INS-VELD(16),
+                        :WS-INS-VELD(17), :WS-INS-VELD(18),
+                        :WS-INS-VELD(19), :WS-INS-VELD(20))
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   DISPLAY "CSVLoader: insert failed at row " WS-TELLER
+                           " SQLCODE= " SQLCODE ", rolling back batch "
+                           "and aborting load"
+                   EXEC SQL ROLLBACK END-EXEC
+                   SUBTRACT WS-ROWS-SINCE-COMMIT
+                       FROM WS-RPT-ROWS-INSERTED
+                   MOVE 0 TO WS-ROWS-SINCE-COMMIT
+                   MOVE 'Y' TO WS-LOAD-FAILED-FLAG
+               ELSE
+                   ADD 1 TO WS-ROWS-SINCE-COMMIT
+                   ADD 1 TO WS-RPT-ROWS-INSERTED
+                   IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+                       EXEC SQL COMMIT END-EXEC
+                       PERFORM SAVE-CHECKPOINT
+                       MOVE 0 TO WS-ROWS-SINCE-COMMIT
+                   END-IF
+                   ADD 1 TO WS-TELLER
+               END-IF
+           END-PERFORM
+           IF NOT WS-LOAD-FAILED AND WS-ROWS-SINCE-COMMIT > 0
+               EXEC SQL COMMIT END-EXEC
+               COMPUTE WS-TELLER = AANTAL-RIJEN
+               PERFORM SAVE-CHECKPOINT
+               MOVE 0 TO WS-ROWS-SINCE-COMMIT
+           END-IF
+           .
+       CLOSE-DATABASE.
+           MOVE 'D' TO CG-MODE
+           CALL "dbConn" USING WS-CONN-PARM
+           .
+      * Writes the end-of-run reconciliation record: what CSVReader
+      * read/rejected against what this run actually inserted or
+      * skipped as already-loaded (checkpoint-resume) duplicates, with
+      * a PASS/FAIL flag set whenever rows read does not equal what
+      * was actually inserted plus duplicate plus rejected - a
+      * mismatch means some row vanished between reading and landing
+      * in the database.  A run that never reached the database at
+      * all (CSVReader failure) or that aborted partway through
+      * (insert failure) is always FAIL, regardless of what the
+      * counters happen to add up to.
+       WRITE-RECONCILIATION-REPORT.
+           MOVE WS-FILENAME           TO RPT-SOURCE-FILE
+           MOVE WS-READER-ROWS-READ     TO RPT-ROWS-READ
+           MOVE WS-READER-ROWS-REJECTED TO RPT-ROWS-REJECTED
+           MOVE WS-RPT-ROWS-INSERTED    TO RPT-ROWS-INSERTED
+           MOVE WS-START-ROW            TO RPT-ROWS-DUPLICATE
+           IF WS-LOAD-FAILED
+               MOVE "FAIL" TO RPT-STATUS
+           ELSE
+               IF WS-READER-ROWS-READ =
+                       WS-RPT-ROWS-INSERTED + WS-START-ROW
+                       + WS-READER-ROWS-REJECTED
+                   MOVE "PASS" TO RPT-STATUS
+               ELSE
+                   MOVE "FAIL" TO RPT-STATUS
+               END-IF
+           END-IF
+           OPEN OUTPUT reconcile-file
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "CSVLoader: FATAL - cannot open reconciliation "
+                       "report " WS-RPT-FILENAME
+                       ", status=" WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               WRITE RECONCILE-RECORD
+               IF WS-RPT-FILE-STATUS NOT = "00"
+                   DISPLAY "CSVLoader: FATAL - cannot write "
+                           "reconciliation report " WS-RPT-FILENAME
+                           ", status=" WS-RPT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               CLOSE reconcile-file
+           END-IF
+           DISPLAY "CSVLoader: reconciliation " RPT-STATUS
+                   " - read=" WS-READER-ROWS-READ
+                   " rejected=" WS-READER-ROWS-REJECTED
+                   " inserted=" WS-RPT-ROWS-INSERTED
+                   " duplicate=" WS-START-ROW
+           .
