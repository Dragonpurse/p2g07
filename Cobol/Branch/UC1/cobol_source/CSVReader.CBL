@@ -4,41 +4,351 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT invoer ASSIGN TO filename
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT reject-uit ASSIGN TO WS-REJECT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD invoer.
        01 CSVdata               PIC X(255).
+       FD reject-uit.
+       01 REJECT-RECORD.
+           COPY REJECTRC.
+       WORKING-STORAGE SECTION.
+       01 conditie              PIC X.
+           88 eof                               VALUE HIGH-VALUES.
+       01 teller                PIC 9(5).
+       01 AUDIT-RECORD.
+           COPY AUDITREC.
+       01 WS-MAX-ROWS           PIC 9(5)        VALUE 50000.
+       01 WS-LINE-NUM           PIC 9(7)        VALUE 0.
+       01 WS-REJECT-COUNT       PIC 9(7)        VALUE 0.
+       01 WS-FILE-STATUS        PIC X(2)        VALUE SPACES.
+       01 WS-REJECT-FILE-STATUS PIC X(2)        VALUE SPACES.
+       01 WS-REJECT-FILENAME    PIC X(29)       VALUE SPACES.
+       01 WS-DELIM              PIC X           VALUE ','.
+       01 WS-QUALIFIER          PIC X           VALUE '"'.
+       01 WS-LINE-LEN           PIC 9(3)        VALUE 0.
+       01 WS-POS                PIC 9(3)        VALUE 0.
+       01 WS-FIELD-IDX          PIC 9(2)        VALUE 0.
+       01 WS-FIELD-POS          PIC 9(3)        VALUE 0.
+       01 WS-CH                 PIC X           VALUE SPACE.
+       01 WS-IN-QUOTES-FLAG     PIC X           VALUE 'N'.
+           88 WS-IN-QUOTES                      VALUE 'Y'.
+       01 WS-EXPECTED-VELDEN    PIC 9(2)        VALUE 0.
+       01 WS-ROW-OK-FLAG        PIC X           VALUE 'N'.
+           88 WS-ROW-OK                         VALUE 'Y'.
+       01 WS-HAS-CTRL-FLAG      PIC X           VALUE 'N'.
+           88 WS-HAS-CTRL-CHARS                 VALUE 'Y'.
+       01 WS-REJECT-REASON-CD   PIC 9(4)        VALUE 0.
+       01 WS-REJECT-REASON-TXT  PIC X(60)       VALUE SPACES.
+       01 WS-MAX-VELDEN         PIC 9(2)        VALUE 20.
+       01 WS-TOO-MANY-FLAG      PIC X           VALUE 'N'.
+           88 WS-TOO-MANY-VELDEN                VALUE 'Y'.
+       01 WS-MAX-VELD-LEN       PIC 9(3)        VALUE 60.
+       01 WS-FIELD-TOO-LONG-FLAG PIC X          VALUE 'N'.
+           88 WS-FIELD-TOO-LONG                 VALUE 'Y'.
+       01 WS-SCRATCH-ROW.
+           05 WS-SCRATCH-VELDEN     PIC 9(2).
+           05 WS-SCRATCH-VELD       PIC X(60)  OCCURS 20 TIMES.
        LINKAGE SECTION.
        01 filename              PIC X(25).
-       WORKING-STORAGE SECTION.
        01 CSVtabel.
-           05 kolommen          PIC X(255)      OCCURS 999 TIMES.
-           05 #rijen            PIC 9(3).
-       01 conditie              PIC X.
-           88 eof                               VALUE HIGH-VALUES. 
-       01 msg                   PIC X(230)      VALUE SPACE.
-       01 teller                PIC 9(2).
-       PROCEDURE DIVISION USING filename RETURNING CSVtabel.
+           COPY CSVTABLE.
+       01 LK-STATUS-CODE        PIC 9(2).
+       01 LK-ROWS-READ          PIC 9(7).
+       01 LK-ROWS-REJECTED      PIC 9(7).
+       01 LK-DELIMITER          PIC X(1).
+       01 LK-QUALIFIER          PIC X(1).
+       PROCEDURE DIVISION USING filename, CSVtabel, LK-STATUS-CODE,
+                                 LK-ROWS-READ, LK-ROWS-REJECTED,
+                                 LK-DELIMITER, LK-QUALIFIER.
        PGM.
+           MOVE LK-DELIMITER TO WS-DELIM
+           MOVE LK-QUALIFIER TO WS-QUALIFIER
+           PERFORM BUILD-REJECT-FILENAME
            OPEN INPUT invoer
-           INITIALIZE msg conditie #rijen
+           OPEN OUTPUT reject-uit
+           INITIALIZE conditie teller AANTAL-RIJEN CSVtabel
+           MOVE 0 TO LK-STATUS-CODE
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               MOVE 13 TO LK-STATUS-CODE
+               MOVE "ERROR" TO AUD-SEVERITY
+               MOVE 0       TO AUD-ROW-NUMBER
+               MOVE 13      TO AUD-REASON-CODE
+               PERFORM WRITE-AUDIT-RECORD
+               CLOSE invoer
+               EXIT PROGRAM
+           END-IF
            READ invoer
                 AT END MOVE HIGH-VALUES TO conditie
-                STRING "Het CSV-bestand '"            DELIMITED BY SIZE
-                       filename                       DELIMITED BY SPACE
-                       "' bestaat niet of is leeg"    DELIMITED BY SIZE
-                       INTO msg
-                CALL "LogHandler" USING msg
+                MOVE 8 TO LK-STATUS-CODE
+                MOVE "ERROR" TO AUD-SEVERITY
+                MOVE 0       TO AUD-ROW-NUMBER
+                MOVE 8       TO AUD-REASON-CODE
+                PERFORM WRITE-AUDIT-RECORD
            END-READ
 
-           PERFORM VARYING teller FROM 1 BY 1 UNTIL eof
-           MOVE CSVdata TO kolommen(teller)
-           READ invoer
-                AT END MOVE HIGH-VALUES TO conditie
-                       MOVE teller TO #rijen
-           END-READ
-           END-PERFORM       
+           PERFORM UNTIL eof
+               ADD 1 TO WS-LINE-NUM
+               PERFORM DETERMINE-LENGTH
+               PERFORM VALIDATE-ROW
+               IF WS-ROW-OK
+                   IF teller >= WS-MAX-ROWS
+                       PERFORM SIGNAL-TABLE-FULL
+                   ELSE
+                       ADD 1 TO teller
+                       MOVE WS-SCRATCH-ROW TO kolommen(teller)
+                       IF WS-EXPECTED-VELDEN = 0
+                           MOVE WS-SCRATCH-VELDEN TO WS-EXPECTED-VELDEN
+                       END-IF
+                   END-IF
+               ELSE
+                   PERFORM WRITE-REJECT
+               END-IF
+               IF WS-FILE-STATUS = '06'
+                   PERFORM DISCARD-SPLIT-CONTINUATION
+               END-IF
+               IF NOT eof
+                   READ invoer
+                        AT END MOVE HIGH-VALUES TO conditie
+                   END-READ
+               END-IF
+           END-PERFORM
+           MOVE teller TO AANTAL-RIJEN
+           MOVE WS-LINE-NUM     TO LK-ROWS-READ
+           MOVE WS-REJECT-COUNT TO LK-ROWS-REJECTED
+           IF LK-STATUS-CODE = 0
+               MOVE "INFO " TO AUD-SEVERITY
+               MOVE teller  TO AUD-ROW-NUMBER
+               MOVE 0       TO AUD-REASON-CODE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
            CLOSE invoer
+           CLOSE reject-uit
            EXIT PROGRAM
-       .
\ No newline at end of file
+       .
+      * GnuCOBOL's LINE SEQUENTIAL handling (COB_LS_SPLIT, on by
+      * default) returns a physical line longer than the FD's 255
+      * bytes as several successive reads: every chunk but the last
+      * comes back with file status 06, and the final chunk of that
+      * same physical line comes back with an ordinary 00.  The head
+      * chunk already got rejected with reason 2003 above, so the
+      * remaining chunks are read and discarded here instead of
+      * falling through to the main loop's next READ - otherwise the
+      * truncated tail would be scored as a brand new, fabricated row
+      * and every line number reported after it would drift from the
+      * real source file.
+       DISCARD-SPLIT-CONTINUATION.
+           PERFORM UNTIL WS-FILE-STATUS NOT = '06' OR eof
+               READ invoer
+                    AT END MOVE HIGH-VALUES TO conditie
+               END-READ
+           END-PERFORM
+           .
+      * The table is full (WS-MAX-ROWS good rows already accepted) but
+      * the file still has at least one more row to offer - hard-error
+      * rather than silently dropping it, so a caller never mistakes a
+      * truncated table for a complete one.
+       SIGNAL-TABLE-FULL.
+           MOVE 12 TO LK-STATUS-CODE
+           MOVE HIGH-VALUES TO conditie
+           MOVE "ERROR" TO AUD-SEVERITY
+           MOVE WS-LINE-NUM TO AUD-ROW-NUMBER
+           MOVE 12      TO AUD-REASON-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           .
+      * Stamps AUDIT-RECORD with this program's identity and the
+      * current timestamp, then hands it to LogHandler.  Callers set
+      * AUD-SEVERITY, AUD-ROW-NUMBER and AUD-REASON-CODE first.
+       WRITE-AUDIT-RECORD.
+           MOVE "CSVReader" TO AUD-PROGRAM-ID
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TS-TIME FROM TIME
+           MOVE filename TO AUD-FILENAME
+           CALL "LogHandler" USING AUDIT-RECORD
+           .
+      * Builds the companion reject file name by appending ".REJ" to
+      * the input file name.
+       BUILD-REJECT-FILENAME.
+           STRING filename   DELIMITED BY SPACE
+                  ".REJ"     DELIMITED BY SIZE
+                  INTO WS-REJECT-FILENAME
+           .
+      * Finds the length of the current CSVdata line, ignoring the
+      * trailing spaces LINE SEQUENTIAL pads the fixed-length record
+      * with, so a short row does not look like it has one huge
+      * trailing field.
+       DETERMINE-LENGTH.
+           MOVE 255 TO WS-LINE-LEN
+           PERFORM UNTIL WS-LINE-LEN = 0
+                   OR CSVdata(WS-LINE-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-LINE-LEN
+           END-PERFORM
+           .
+      * Rejects a row that was truncated on read, is blank, contains
+      * an embedded control character, or whose field count does not
+      * match the first good row's; otherwise tokenizes it into
+      * WS-SCRATCH-ROW and accepts it.
+       VALIDATE-ROW.
+           MOVE 'N' TO WS-ROW-OK-FLAG
+           MOVE 0 TO WS-REJECT-REASON-CD
+           MOVE SPACES TO WS-REJECT-REASON-TXT
+           EVALUATE TRUE
+               WHEN WS-FILE-STATUS = '06'
+                   MOVE 2003 TO WS-REJECT-REASON-CD
+                   MOVE "line exceeds 255 bytes and was truncated"
+                       TO WS-REJECT-REASON-TXT
+               WHEN WS-LINE-LEN = 0
+                   MOVE 2004 TO WS-REJECT-REASON-CD
+                   MOVE "blank row"
+                       TO WS-REJECT-REASON-TXT
+               WHEN OTHER
+                   PERFORM CHECK-CONTROL-CHARS
+                   IF WS-HAS-CTRL-CHARS
+                       MOVE 2002 TO WS-REJECT-REASON-CD
+                       MOVE "embedded control character"
+                           TO WS-REJECT-REASON-TXT
+                   ELSE
+                       PERFORM SPLIT-ROW
+                       IF WS-TOO-MANY-VELDEN
+                           MOVE 2005 TO WS-REJECT-REASON-CD
+                           STRING "meer dan " DELIMITED BY SIZE
+                                  WS-MAX-VELDEN DELIMITED BY SIZE
+                                  " velden gevonden"
+                                                  DELIMITED BY SIZE
+                                  INTO WS-REJECT-REASON-TXT
+                       ELSE
+                       IF WS-FIELD-TOO-LONG
+                           MOVE 2006 TO WS-REJECT-REASON-CD
+                           STRING "veld langer dan " DELIMITED BY SIZE
+                                  WS-MAX-VELD-LEN DELIMITED BY SIZE
+                                  " tekens" DELIMITED BY SIZE
+                                  INTO WS-REJECT-REASON-TXT
+                       ELSE
+                        IF WS-EXPECTED-VELDEN > 0
+                          AND WS-SCRATCH-VELDEN
+                              NOT = WS-EXPECTED-VELDEN
+                           MOVE 2001 TO WS-REJECT-REASON-CD
+                           STRING "verwacht " DELIMITED BY SIZE
+                                  WS-EXPECTED-VELDEN DELIMITED BY SIZE
+                                  " velden, gevonden "
+                                                  DELIMITED BY SIZE
+                                  WS-SCRATCH-VELDEN DELIMITED BY SIZE
+                                  INTO WS-REJECT-REASON-TXT
+                        ELSE
+                           MOVE 'Y' TO WS-ROW-OK-FLAG
+                        END-IF
+                       END-IF
+                       END-IF
+                   END-IF
+           END-EVALUATE
+           .
+      * Scans the current line for bytes below X'20' (a raw tab or
+      * control character embedded in the data rather than used as a
+      * delimiter).
+       CHECK-CONTROL-CHARS.
+           MOVE 'N' TO WS-HAS-CTRL-FLAG
+           IF WS-LINE-LEN > 0
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL WS-POS > WS-LINE-LEN
+                   IF CSVdata(WS-POS:1) < X'20'
+                       MOVE 'Y' TO WS-HAS-CTRL-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+      * Tokenizes CSVdata on WS-DELIM into WS-SCRATCH-ROW, up to the
+      * WS-MAX-VELDEN fields a row can hold.  A field wrapped in
+      * WS-QUALIFIER characters may contain the delimiter (or line
+      * breaks, were this a multi-line record) without splitting
+      * early; a doubled qualifier inside a quoted field is an
+      * escaped literal qualifier character rather than the closing
+      * quote.  A row with more than WS-MAX-VELDEN fields sets
+      * WS-TOO-MANY-VELDEN, and a field longer than WS-MAX-VELD-LEN
+      * bytes sets WS-FIELD-TOO-LONG, rather than silently merging
+      * extra columns into the last field or spilling a long field
+      * into the next one, so VALIDATE-ROW can reject the row instead
+      * of accepting corrupted data.
+       SPLIT-ROW.
+           MOVE 1 TO WS-POS
+           MOVE 1 TO WS-FIELD-IDX
+           MOVE 0 TO WS-FIELD-POS
+           MOVE 'N' TO WS-IN-QUOTES-FLAG
+           MOVE 'N' TO WS-TOO-MANY-FLAG
+           MOVE 'N' TO WS-FIELD-TOO-LONG-FLAG
+           MOVE SPACES TO WS-SCRATCH-ROW
+           PERFORM UNTIL WS-POS > WS-LINE-LEN
+               MOVE CSVdata(WS-POS:1) TO WS-CH
+               EVALUATE TRUE
+                   WHEN WS-CH = WS-QUALIFIER
+                           AND NOT WS-IN-QUOTES
+                           AND WS-FIELD-POS = 0
+                       MOVE 'Y' TO WS-IN-QUOTES-FLAG
+                   WHEN WS-CH = WS-QUALIFIER
+                           AND WS-IN-QUOTES
+                           AND WS-POS < WS-LINE-LEN
+                           AND CSVdata(WS-POS + 1:1) = WS-QUALIFIER
+                       IF WS-FIELD-IDX <= WS-MAX-VELDEN
+                           IF WS-FIELD-POS < WS-MAX-VELD-LEN
+                               ADD 1 TO WS-FIELD-POS
+                               MOVE WS-QUALIFIER
+                                   TO WS-SCRATCH-VELD(WS-FIELD-IDX)
+                                          (WS-FIELD-POS:1)
+                           ELSE
+                               MOVE 'Y' TO WS-FIELD-TOO-LONG-FLAG
+                           END-IF
+                       END-IF
+                       ADD 1 TO WS-POS
+                   WHEN WS-CH = WS-QUALIFIER
+                           AND WS-IN-QUOTES
+                       MOVE 'N' TO WS-IN-QUOTES-FLAG
+                   WHEN WS-CH = WS-DELIM
+                           AND NOT WS-IN-QUOTES
+                       IF WS-FIELD-IDX < WS-MAX-VELDEN
+                           ADD 1 TO WS-FIELD-IDX
+                           MOVE 0 TO WS-FIELD-POS
+                       ELSE
+                           MOVE 'Y' TO WS-TOO-MANY-FLAG
+                       END-IF
+                   WHEN OTHER
+                       IF WS-FIELD-IDX <= WS-MAX-VELDEN
+                           IF WS-FIELD-POS < WS-MAX-VELD-LEN
+                               ADD 1 TO WS-FIELD-POS
+                               MOVE WS-CH
+                                   TO WS-SCRATCH-VELD(WS-FIELD-IDX)
+                                          (WS-FIELD-POS:1)
+                           ELSE
+                               MOVE 'Y' TO WS-FIELD-TOO-LONG-FLAG
+                           END-IF
+                       END-IF
+               END-EVALUATE
+               ADD 1 TO WS-POS
+           END-PERFORM
+           MOVE WS-FIELD-IDX TO WS-SCRATCH-VELDEN
+           .
+      * Writes the current bad row to the reject file with its source
+      * line number and a reason code/text so it can be fixed and
+      * resubmitted without reprocessing the whole file.  A write
+      * failure here would otherwise lose a rejected row with no
+      * trace anywhere, so it hard-stops the run instead.
+       WRITE-REJECT.
+           MOVE filename             TO REJ-SOURCE-FILE
+           MOVE WS-LINE-NUM          TO REJ-LINE-NUMBER
+           MOVE WS-REJECT-REASON-CD  TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TXT TO REJ-REASON-TEXT
+           MOVE CSVdata              TO REJ-RAW-LINE
+           WRITE REJECT-RECORD
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               MOVE 14 TO LK-STATUS-CODE
+               MOVE HIGH-VALUES TO conditie
+               MOVE "ERROR" TO AUD-SEVERITY
+               MOVE WS-LINE-NUM TO AUD-ROW-NUMBER
+               MOVE 14      TO AUD-REASON-CODE
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           .
