@@ -1,9 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. dbConn.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------------
+      * The connection-config file has one record per named target
+      * (branch/environment key -> JDBC URL + driver class), so adding
+      * or changing a target is an edit to DBCONN.CFG, not a recompile
+      * of this program.  It is deployed alongside the run unit and is
+      * not part of source control; see DBCONN.CFG.SAMPLE for the
+      * expected layout.
+      *----------------------------------------------------------------
+           SELECT conn-cfg-file ASSIGN TO "DBCONN.CFG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CFG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD conn-cfg-file.
+       01 CONN-CFG-RECORD.
+           COPY CONNCFG.
        WORKING-STORAGE SECTION.
+       01 WS-DEFAULT-MAX-RETRIES PIC 9(2)         VALUE 3.
+       01 WS-CONNECT-ATTEMPT     PIC 9(2)         VALUE 0.
+       01 WS-RETRY-DELAY-SECS    PIC 9(9) COMP-5  VALUE 2.
+      *----------------------------------------------------------------
+      * CBL_OC_NANOSLEEP takes exactly one parameter - the whole delay
+      * expressed in nanoseconds - not a separate seconds/nanoseconds
+      * pair, so WS-RETRY-DELAY-NANOS carries WS-RETRY-DELAY-SECS'
+      * value already converted (2 seconds = 2,000,000,000 ns).
+      *----------------------------------------------------------------
+       01 WS-RETRY-DELAY-NANOS  PIC 9(10) COMP-5 VALUE 2000000000.
+       01 WS-TARGET-FOUND-FLAG   PIC X            VALUE 'N'.
+           88 WS-TARGET-FOUND                     VALUE 'Y'.
+       01 WS-CFG-STATUS          PIC X(2)         VALUE SPACES.
        LINKAGE SECTION.
-       01 ConnGeg PIC X(255).
+       01 ConnGeg.
+           COPY CONNPARM.
        EXEC SQL
         BEGIN DECLARE SECTION
        END-EXEC
@@ -12,24 +44,31 @@
       * SQLSTATE is a 5 character communication code; 00xxx is success.
        01 SQLSTATE PIC X(5).
        01 JdbcString PIC X(255).
+       01 JdbcDriverClass PIC X(80).
        EXEC SQL
         END DECLARE SECTION
        END-EXEC
        PROCEDURE DIVISION USING ConnGeg.
-       
+
        MAIN-PARAGRAPH.
-      * Initial code
-       PERFORM DO-CONNECT
-      
-        DISPLAY "After connecting to the database:"
-      
-        DISPLAY "SQLCODE= " + SQLCODE.
-        DISPLAY "SQLSTATE= " + SQLSTATE
-      * Use the database       
-        PERFORM DO-DISCONNECT
-        ACCEPT SQLSTATE
-      * Terminate the program    
-        GOBACK
+      * A caller opens a session with CG-MODE-CONNECT, does its own
+      * work against it (CSVLoader issues its INSERT/COMMIT/ROLLBACK
+      * directly once connected), then closes it with
+      * CG-MODE-DISCONNECT.  dbConn no longer connects and
+      * disconnects within a single call, so the session stays open
+      * across a caller's processing loop.
+       MOVE 0 TO CG-RETURN-CODE
+       EVALUATE TRUE
+           WHEN CG-MODE-CONNECT
+               PERFORM DO-CONNECT
+           WHEN CG-MODE-DISCONNECT
+               PERFORM DO-DISCONNECT
+           WHEN OTHER
+               MOVE 99 TO CG-RETURN-CODE
+       END-EVALUATE
+      * Terminate the program
+       GOBACK
+       .
       * The SQL connect statement must be completed with the information
       * appropriate to the actual JDBC driver in use.  JDBC stands for
       * Java DataBase Connectivity, and it is the method by which PERCobol
@@ -40,32 +79,102 @@
       * is generally included with the database itself; see the database
       * documentation for more details.
       *
-      * When connecting to a datasource, the jdbc:url may be 
+      * When connecting to a datasource, the jdbc:url may be
       * ds:data-source-name.
       *
-      * jdbc:url The JDBC url to the database itself     
-      
+      * jdbc:url The JDBC url to the database itself
+
       * com.driver.name This is the classname of the driver
       *
+      * Connects, retrying on a non-zero SQLCODE up to CG-MAX-RETRIES
+      * times (dbConn's own default if the caller left it zero) with a
+      * short delay between attempts.  Abends the run unit with a
+      * clear message if every attempt fails, rather than letting a
+      * bad connect silently fall through to the caller's processing
+      * loop.
+      * A connect failure returns control to the caller with
+      * CG-RETURN-CODE set rather than STOP RUN - dbConn does not own
+      * the run unit, CSVLoader does, and it needs the chance to write
+      * its reconciliation report before deciding how to abend.
        DO-CONNECT.
-       MOVE ConnGeg to JdbcString
-      * STRING "jdbc:sqlserver://localhost\SQLEXPRESS;" 
-      *   DELIMITED BY SIZE
-      *   "databaseName=p2g7;"
-      *   DELIMITED BY SIZE
-      *   "userName=admin;password=admin"
-      *   DELIMITED BY SIZE
-      *   INTO JdbcString
-      
-       EXEC SQL
-        CONNECT
-        TO :JdbcString         
-        DRIVER "com.microsoft.sqlserver.jdbc.SQLServerDriver"                 
-       END-EXEC.
+       IF CG-MAX-RETRIES = 0
+           MOVE WS-DEFAULT-MAX-RETRIES TO CG-MAX-RETRIES
+       END-IF
+       PERFORM RESOLVE-CONNECTION-TARGET
+       IF NOT WS-TARGET-FOUND
+           DISPLAY "dbConn: FATAL - unknown connection target '"
+                   CG-BRANCH-KEY "' and no CG-CONN-STRING supplied"
+           MOVE 99 TO CG-RETURN-CODE
+       ELSE
+           MOVE 0 TO WS-CONNECT-ATTEMPT
+           MOVE 1 TO SQLCODE
+           PERFORM UNTIL SQLCODE = 0
+                   OR WS-CONNECT-ATTEMPT > CG-MAX-RETRIES
+               ADD 1 TO WS-CONNECT-ATTEMPT
+               EXEC SQL
+                CONNECT
+                TO :JdbcString
+                DRIVER :JdbcDriverClass
+               END-EXEC
+               DISPLAY "dbConn: connect attempt " WS-CONNECT-ATTEMPT
+                       " SQLCODE= " SQLCODE " SQLSTATE= " SQLSTATE
+               IF SQLCODE NOT = 0
+                       AND WS-CONNECT-ATTEMPT <= CG-MAX-RETRIES
+                   DISPLAY "dbConn: retrying connect in "
+                           WS-RETRY-DELAY-SECS " second(s)"
+                   CALL "CBL_OC_NANOSLEEP" USING WS-RETRY-DELAY-NANOS
+               END-IF
+           END-PERFORM
+           IF SQLCODE = 0
+               MOVE 0 TO CG-RETURN-CODE
+           ELSE
+               DISPLAY "dbConn: FATAL - could not connect after "
+                       CG-MAX-RETRIES " retries, SQLCODE= "
+                       SQLCODE
+               MOVE SQLCODE TO CG-RETURN-CODE
+           END-IF
+       END-IF
+       .
+      * Resolves CG-BRANCH-KEY to a JDBC URL and driver class by
+      * looking it up in the connection-config file, so adding or
+      * repointing a named target is a data-file edit rather than a
+      * recompile.  Falls back to an explicit CG-CONN-STRING (with the
+      * default SQL Server driver) when the key is blank, unrecognized,
+      * or the config file is missing, so a caller that already builds
+      * its own connection string keeps working unchanged.
+       RESOLVE-CONNECTION-TARGET.
+       MOVE 'N' TO WS-TARGET-FOUND-FLAG
+       OPEN INPUT conn-cfg-file
+       IF WS-CFG-STATUS = "00"
+           PERFORM UNTIL WS-CFG-STATUS = "10"
+                   OR WS-TARGET-FOUND
+               READ conn-cfg-file
+                   AT END MOVE "10" TO WS-CFG-STATUS
+                   NOT AT END
+                       IF CCFG-BRANCH-KEY = CG-BRANCH-KEY
+                           MOVE CCFG-JDBC-URL TO JdbcString
+                           MOVE CCFG-DRIVER-CLASS TO JdbcDriverClass
+                           MOVE 'Y' TO WS-TARGET-FOUND-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE conn-cfg-file
+       END-IF
+       IF NOT WS-TARGET-FOUND AND CG-CONN-STRING NOT = SPACES
+           MOVE CG-CONN-STRING TO JdbcString
+           MOVE "com.microsoft.sqlserver.jdbc.SQLServerDriver"
+               TO JdbcDriverClass
+           MOVE 'Y' TO WS-TARGET-FOUND-FLAG
+       END-IF
        .
       * Disconnect from the SQL database connection.  This allows the
       * JDBC driver to free any resources required for the connection.
        DO-DISCONNECT.
        EXEC SQL
        DISCONNECT
-       END-EXEC.
\ No newline at end of file
+       END-EXEC
+       DISPLAY "dbConn: disconnect SQLCODE= " SQLCODE
+       IF SQLCODE NOT = 0
+           MOVE SQLCODE TO CG-RETURN-CODE
+       END-IF
+       .
