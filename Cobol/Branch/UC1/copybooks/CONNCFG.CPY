@@ -0,0 +1,10 @@
+      *================================================================
+      * CONNCFG.CPY
+      * One record per named connection target (branch/environment
+      * key) in dbConn's connection-config file.  Adding or changing a
+      * target is an edit to this data file, not a recompile of
+      * dbConn.cbl.
+      *================================================================
+       05 CCFG-BRANCH-KEY        PIC X(10).
+       05 CCFG-JDBC-URL          PIC X(200).
+       05 CCFG-DRIVER-CLASS      PIC X(80).
