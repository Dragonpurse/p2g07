@@ -0,0 +1,11 @@
+      *================================================================
+      * REJECTRC.CPY
+      * One record per malformed CSV source row, written by CSVReader
+      * to the companion reject file so an operator can fix and
+      * resubmit just the bad rows.
+      *================================================================
+       05 REJ-SOURCE-FILE        PIC X(25).
+       05 REJ-LINE-NUMBER        PIC 9(7).
+       05 REJ-REASON-CODE        PIC 9(4).
+       05 REJ-REASON-TEXT        PIC X(60).
+       05 REJ-RAW-LINE           PIC X(255).
