@@ -0,0 +1,25 @@
+      *================================================================
+      * CONNPARM.CPY
+      * Parameter block passed to dbConn on every CALL.  Lets a caller
+      * open a session, drive work against it, and close it explicitly
+      * instead of dbConn connecting and disconnecting on every call.
+      *================================================================
+       05 CG-MODE                PIC X(1).
+           88 CG-MODE-CONNECT           VALUE 'C'.
+           88 CG-MODE-DISCONNECT        VALUE 'D'.
+      *----------------------------------------------------------------
+      * CG-BRANCH-KEY names a connection target (e.g. DEV/TEST/PROD)
+      * that dbConn resolves to a JDBC URL and driver class on its
+      * own.  A caller that already has a full connection string can
+      * still set CG-CONN-STRING directly and leave CG-BRANCH-KEY
+      * blank; dbConn falls back to that when the key is unknown.
+      *----------------------------------------------------------------
+       05 CG-BRANCH-KEY          PIC X(10).
+       05 CG-CONN-STRING         PIC X(240).
+      *----------------------------------------------------------------
+      * CG-MAX-RETRIES lets a caller tune the connect-retry count
+      * without recompiling dbConn.cbl; a caller that leaves it zero
+      * gets dbConn's own default.
+      *----------------------------------------------------------------
+       05 CG-MAX-RETRIES         PIC 9(2).
+       05 CG-RETURN-CODE         PIC S9(3).
