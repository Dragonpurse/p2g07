@@ -0,0 +1,20 @@
+      *================================================================
+      * CKPTREC.CPY
+      * One checkpoint record per source file, updated after each
+      * commit interval so a restart resumes from the next
+      * uncommitted row instead of reprocessing the whole file.
+      *================================================================
+       05 CKPT-FILENAME          PIC X(25).
+       05 CKPT-LAST-ROW          PIC 9(5).
+      *----------------------------------------------------------------
+      * CKPT-TOTAL-ROWS is the accepted row count CSVReader parsed out
+      * of this source file the run this checkpoint was saved.  A
+      * resume compares it against the current run's count so a file
+      * that was edited (fixed and resubmitted under the same name,
+      * per req 003) and no longer matches row-for-row is not resumed
+      * at the wrong offset - it restarts from row 0 instead.
+      *----------------------------------------------------------------
+       05 CKPT-TOTAL-ROWS        PIC 9(5).
+       05 CKPT-TIMESTAMP.
+           10 CKPT-TS-DATE           PIC 9(8).
+           10 CKPT-TS-TIME           PIC 9(8).
