@@ -0,0 +1,13 @@
+      *================================================================
+      * RPTREC.CPY
+      * End-of-run reconciliation record written by CSVLoader: what
+      * was read against what actually landed in the database, so an
+      * operator can see at a glance whether a load fully accounted
+      * for every source row.
+      *================================================================
+       05 RPT-SOURCE-FILE        PIC X(25).
+       05 RPT-ROWS-READ          PIC 9(7).
+       05 RPT-ROWS-REJECTED      PIC 9(7).
+       05 RPT-ROWS-INSERTED      PIC 9(7).
+       05 RPT-ROWS-DUPLICATE     PIC 9(7).
+       05 RPT-STATUS             PIC X(4).
