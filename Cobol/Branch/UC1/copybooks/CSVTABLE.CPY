@@ -0,0 +1,17 @@
+      *================================================================
+      * CSVTABLE.CPY
+      * In-memory CSV row table built by CSVReader and consumed by
+      * CSVLoader.  Shared via COPY so both programs agree on the
+      * layout across the CALL boundary.  Each row is tokenized into
+      * named subfields (KOL-VELD) rather than kept as one raw line.
+      *
+      * Raised from the original 999-row/PIC 9(3) cap to 50,000 rows
+      * with a PIC 9(5) count so monthly extracts brushing up against
+      * 999 rows no longer overflow or get silently dropped; CSVReader
+      * hard-errors (LK-STATUS-CODE = 12) if a file still has more
+      * rows than that instead of quietly returning a partial table.
+      *================================================================
+       05 kolommen              OCCURS 50000 TIMES.
+           10 KOL-AANTAL-VELDEN     PIC 9(2).
+           10 KOL-VELD              PIC X(60)  OCCURS 20 TIMES.
+       05 AANTAL-RIJEN          PIC 9(5).
