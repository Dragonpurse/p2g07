@@ -0,0 +1,15 @@
+      *================================================================
+      * AUDITREC.CPY
+      * Structured audit record passed to LogHandler in place of a
+      * free-text message, so every run (successes included) leaves a
+      * fixed-format trail an operator or downstream tool can parse
+      * without scraping Dutch prose.
+      *================================================================
+       05 AUD-PROGRAM-ID         PIC X(9).
+       05 AUD-TIMESTAMP.
+           10 AUD-TS-DATE            PIC 9(8).
+           10 AUD-TS-TIME            PIC 9(8).
+       05 AUD-SEVERITY           PIC X(5).
+       05 AUD-FILENAME           PIC X(25).
+       05 AUD-ROW-NUMBER         PIC 9(7).
+       05 AUD-REASON-CODE        PIC 9(4).
